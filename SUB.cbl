@@ -3,13 +3,43 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-OPS                PIC 9(2)V9(2).
+       01 WS-TOT-OBT             PIC 9(4)V99.
+       01 WS-MAX-TOT             PIC 9(4)V99.
+       01 WS-SUBJ-IDX            PIC 9(01).
+       01 WS-EFF-CNT             PIC 9(01).
        LINKAGE SECTION.
-       01 LK-MARKS              PIC 99.99.
-       01 LK-PERC               PIC 9(2).
-       PROCEDURE DIVISION USING LK-MARKS LK-PERC.
+       01 LK-MARKS-TBL           PIC 99.99 OCCURS 5 TIMES.
+       01 LK-SUBJ-CNT            PIC 9(01).
+       01 LK-PERC                PIC 9(03).
+       01 LK-MAXMARKS            PIC 9(03).
+       01 LK-TOT-OBT             PIC 9(4)V99.
+       PROCEDURE DIVISION USING LK-MARKS-TBL LK-SUBJ-CNT
+                                 LK-PERC LK-MAXMARKS LK-TOT-OBT.
        0000-MAIN-PARA.
-            MOVE LK-MARKS(1:2) TO WS-OPS(1:2).
-            MOVE LK-MARKS(4:2) TO WS-OPS(3:2).
-            COMPUTE LK-PERC ROUNDED = ( WS-OPS / 50 ) * 100.
+            MOVE ZERO TO WS-TOT-OBT.
+            IF LK-SUBJ-CNT > 5
+               MOVE 5 TO WS-EFF-CNT
+            ELSE
+               MOVE LK-SUBJ-CNT TO WS-EFF-CNT
+            END-IF.
+            PERFORM 1000-SUM-PARA
+               THRU 1000-SUM-EXIT
+               VARYING WS-SUBJ-IDX FROM 1 BY 1
+               UNTIL WS-SUBJ-IDX > WS-EFF-CNT.
+            MOVE WS-TOT-OBT TO LK-TOT-OBT.
+            COMPUTE WS-MAX-TOT = LK-MAXMARKS * WS-EFF-CNT.
+            IF WS-MAX-TOT > ZERO
+               COMPUTE LK-PERC ROUNDED =
+                       ( WS-TOT-OBT / WS-MAX-TOT ) * 100
+            ELSE
+               MOVE ZERO TO LK-PERC
+            END-IF.
        0000-MAIN-EXIT.
-            GOBACK.
\ No newline at end of file
+            GOBACK.
+       1000-SUM-PARA.
+            MOVE ZERO TO WS-OPS.
+            MOVE LK-MARKS-TBL(WS-SUBJ-IDX)(1:2) TO WS-OPS(1:2).
+            MOVE LK-MARKS-TBL(WS-SUBJ-IDX)(4:2) TO WS-OPS(3:2).
+            ADD WS-OPS TO WS-TOT-OBT.
+       1000-SUM-EXIT.
+            EXIT.

@@ -0,0 +1,45 @@
+//CA086RST JOB (ACCTNO),'STUDENT RESULTS RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,RESTART=(RUN010,CKPTnnnn)
+//*--------------------------------------------------------------*
+//* CA086RST    -  RESTART OF CA086RUN AFTER RUN010 ABENDS
+//*
+//* BEFORE SUBMITTING: REPLACE CKPTnnnn ON THE JOB CARD ABOVE WITH
+//* THE ACTUAL CHECKID OF THE LAST CHECKPOINT THE ABENDED RUN TOOK.
+//* FIND IT IN THE ABENDED RUN'S SYSOUT/JESYSMSG - THE RUNTIME
+//* LOGS A CHECKPOINT-TAKEN MESSAGE WITH ITS CHECKID EACH TIME
+//* RERUN FIRES (EVERY 5000 RECORDS). RESTART=RUN010 WITH NO
+//* CHECKID RESTARTS THE STEP FROM ITS OWN BEGINNING - IT REREADS
+//* ALL OF INFILE AND REBUILDS OUTFILE FROM SCRATCH, WHICH IS
+//* EXACTLY THE FULL-RERUN COST A CHECKPOINT RESTART IS MEANT TO
+//* AVOID. ONLY RESTART=(RUN010,checkid) ACTUALLY RESUMES PARTWAY
+//* THROUGH.
+//*
+//* THIS MEMBER SKIPS THE BACKUP STEP (THE PRIOR OUTFILE WAS
+//* ALREADY BACKED UP BY THE ORIGINAL RUN) AND SYSCHK BELOW POINTS
+//* AT GENERATION (0) - THE CHECKPOINT DATA SET THE ABENDED RUN
+//* CATALOGED - SO THE NAMED CHECKPOINT CAN ACTUALLY BE FOUND.
+//*--------------------------------------------------------------*
+//RUN010   EXEC PGM=CA11G086,RD=R
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CA086.LOADLIB
+//DD1      DD   DISP=SHR,DSN=PROD.CA086.INFILE
+//DD2      DD   DISP=OLD,DSN=PROD.CA086.OUTFILE
+//DD3      DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.CA086.REJFILE(+1),
+//             DCB=(RECFM=FB,LRECL=121),
+//             SPACE=(TRK,(5,5),RLSE)
+//DD4      DD   DISP=SHR,DSN=PROD.CA086.PARMFILE
+//DD6      DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.CA086.AUDFILE(+1),
+//             DCB=(RECFM=FB,LRECL=51),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSCHK   DD   DISP=OLD,DSN=PROD.CA086.CKPFILE(0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//CKRC     IF (RUN010.RC = 4) THEN
+//REJMSG   EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.CA086.REJFILE(+1),DISP=SHR
+//SYSUT2   DD   SYSOUT=*,DEST=OPER
+//SYSIN    DD   DUMMY
+//         ENDIF
+//*

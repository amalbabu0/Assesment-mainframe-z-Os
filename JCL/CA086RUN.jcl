@@ -0,0 +1,87 @@
+//CA086RUN JOB (ACCTNO),'STUDENT RESULTS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CA086RUN    -  DAILY STUDENT RESULTS PROCESSING
+//*
+//* THIS JOB RUNS DAILY, SO DD3/DD6/SYSCHK AND THE BACKUP TARGET
+//* ARE ALL GDG GENERATIONS (+1) RATHER THAN FIXED DSNS - A FIXED
+//* DSN WITH DISP=(NEW,CATLG,...) WOULD ABEND ON ALLOCATION THE
+//* SECOND TIME THIS JOB EVER RUNS (DUPLICATE DATA SET NAME). THE
+//* GDG BASES BELOW MUST ALREADY EXIST (ONE-TIME IDCAMS DEFINE GDG
+//* SETUP, NOT PART OF THIS DAILY JOB):
+//*   PROD.CA086.OUTFILE.BACKUP, PROD.CA086.REJFILE,
+//*   PROD.CA086.AUDFILE, PROD.CA086.CKPFILE
+//*
+//* STEP BACKUP  - BACKS UP THE PRIOR OUTFILE (VSAM KSDS KEYED ON
+//*                O-STID) BEFORE CA11G086 IS ALLOWED TO TOUCH IT.
+//*                OUTFILE IS VSAM, SO THE BACKUP CLUSTER IS BUILT
+//*                WITH DEFINE CLUSTER...MODEL (COPYING OUTFILE'S
+//*                KEYS/RECORDSIZE/ETC) - A DD-LEVEL LIKE= DOES NOT
+//*                WORK FOR VSAM ALLOCATION. REPRO USES THE
+//*                DSNAME FORM (INDATASET/OUTDATASET) SINCE THE
+//*                TARGET GENERATION IS DEFINED EARLIER IN THIS
+//*                SAME STEP AND CANNOT BE PREALLOCATED ON A DD
+//*                CARD BEFORE THE STEP STARTS.
+//* STEP RUN010  - EXECUTES CA11G086 (WHICH CALLS CA21G086),
+//*                WIRED TO DD1/DD2/DD3/DD4/DD6 AND THE SYSCHK
+//*                CHECKPOINT DATA SET. RD=R TAKES CHECKPOINTS AND
+//*                ALLOWS A RESTART. SYSCHK IS KEPT
+//*                (DISP=(NEW,CATLG,CATLG)) EVEN IF THE STEP ABENDS,
+//*                SINCE THAT IS THE ONE TIME THE CHECKPOINTS ARE
+//*                ACTUALLY NEEDED. ON RERUN AFTER AN ABEND, DO NOT
+//*                RESUBMIT THIS MEMBER - SUBMIT CA086RST.JCL, WHICH
+//*                SKIPS THE BACKUP STEP (ALREADY TAKEN BY THIS RUN)
+//*                AND RESTARTS RUN010 AT A SPECIFIC CHECKPOINT ID
+//*                THAT THE OPERATOR MUST SUPPLY (SEE THAT MEMBER'S
+//*                HEADER - THERE IS NO AUTOMATIC RESUME).
+//* STEP CKRC    - TESTS THE CONDITION CODE CA11G086 RETURNS.
+//*                CA11G086 SETS RETURN-CODE = 4 WHEN ONE OR MORE
+//*                RECORDS WERE WRITTEN TO THE REJECT/SUSPENSE
+//*                FILE (DD3), SO THE SCHEDULER SEES A NON-ZERO
+//*                COMPLETION CODE INSTEAD OF A GREEN CHECKMARK.
+//*--------------------------------------------------------------*
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.CA086.OUTFILE.BACKUP(+1))         -
+       MODEL(PROD.CA086.OUTFILE))
+  REPRO INDATASET(PROD.CA086.OUTFILE)                         -
+        OUTDATASET(PROD.CA086.OUTFILE.BACKUP(+1))
+/*
+//*
+//RUN010   EXEC PGM=CA11G086,COND=(0,NE,BACKUP),RD=R
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CA086.LOADLIB
+//DD1      DD   DISP=SHR,DSN=PROD.CA086.INFILE
+//DD2      DD   DISP=OLD,DSN=PROD.CA086.OUTFILE
+//*        FOR A FULL REBUILD THAT KEEPS PRIOR TERMS' RESULTS AS
+//*        SEPARATE GENERATIONS INSTEAD OF OVERWRITING THIS DATA
+//*        SET, REPLACE THE DD2 CARD ABOVE WITH A NEW GDG
+//*        GENERATION, E.G.:
+//*DD2      DD   DISP=(NEW,CATLG,DELETE),DSN=PROD.CA086.OUTFILE(+1)
+//DD3      DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.CA086.REJFILE(+1),
+//             DCB=(RECFM=FB,LRECL=121),
+//             SPACE=(TRK,(5,5),RLSE)
+//DD4      DD   DISP=SHR,DSN=PROD.CA086.PARMFILE
+//DD6      DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.CA086.AUDFILE(+1),
+//             DCB=(RECFM=FB,LRECL=51),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSCHK   DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.CA086.CKPFILE(+1),
+//             DCB=(RECFM=FB,LRECL=80),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//CKRC     IF (RUN010.RC = 4) THEN
+//REJMSG   EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//*        SAME RELATIVE GENERATION (+1) AS DD3 ABOVE - A GENERATION
+//*        CREATED EARLIER IN THIS JOB MUST BE REFERRED TO BY THE
+//*        SAME RELATIVE NUMBER BY EVERY STEP IN THE JOB, NOT (0),
+//*        UNTIL THE JOB ENDS AND IT BECOMES THE CATALOGED (0).
+//SYSUT1   DD   DSN=PROD.CA086.REJFILE(+1),DISP=SHR
+//SYSUT2   DD   SYSOUT=*,DEST=OPER
+//SYSIN    DD   DUMMY
+//         ENDIF
+//*

@@ -10,9 +10,27 @@
                    FILE STATUS WS-FS1.
             SELECT OUTFILE ASSIGN TO DD2
                    ORGANIZATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
+                   ACCESS MODE IS DYNAMIC
                    RECORD KEY IS O-STID
                    FILE STATUS WS-FS2.
+            SELECT REJFILE ASSIGN TO DD3
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS WS-FS3.
+            SELECT PARMFILE ASSIGN TO DD4
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS WS-FS4.
+            SELECT CKPFILE ASSIGN TO SYSCHK
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS WS-FS5.
+            SELECT AUDFILE ASSIGN TO DD6
+                   ORGANIZATION IS SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   FILE STATUS WS-FS6.
+       I-O-CONTROL.
+           RERUN ON CKPFILE EVERY 5000 RECORDS OF INFILE.
        DATA DIVISION.
        FILE SECTION.
        FD INFILE.
@@ -23,20 +41,52 @@
           05 FILLER                   PIC X.
           05 I-LNAME                  PIC X(10).
           05 FILLER                   PIC X.
-          05 I-MARKS                  PIC 99.99.
-          05 FILLER                   PIC X(47).
+          05 I-SUBJ-CNT                PIC 9(01).
+          05 FILLER                   PIC X.
+          05 I-MARKS-TBL              PIC 99.99 OCCURS 5 TIMES.
+          05 FILLER                   PIC X(25).
        FD OUTFILE.
        01 OUTREC.
           05 O-STID                   PIC X(6).
           05 FILLER                   PIC X.
           05 O-NEWNAME                PIC X(15).
           05 FILLER                   PIC X.
-          05 O-MARKS                  PIC 99.99.
+          05 O-MARKS-TOT              PIC 9(4).99.
           05 FILLER                   PIC X.
-          05 O-PERC                   PIC 9(2).
+          05 O-PERC                   PIC 9(3).
           05 FILLER                   PIC X.
           05 O-RESULT                 PIC X(30).
           05 FILLER                   PIC X(18).
+       FD REJFILE.
+       01 REJREC.
+          05 REJ-RECN                 PIC 9(7).
+          05 FILLER                   PIC X.
+          05 REJ-REASON-CD            PIC X(01).
+          05 FILLER                   PIC X.
+          05 REJ-REASON-TXT           PIC X(30).
+          05 FILLER                   PIC X.
+          05 REJ-INREC                PIC X(80).
+       FD PARMFILE.
+       01 PARMREC.
+          05 PARM-MAXMARKS            PIC 9(03).
+          05 FILLER                   PIC X.
+          05 PARM-CUTOFF              PIC 9(03).
+          05 FILLER                   PIC X.
+          05 PARM-RUNMODE             PIC X(01).
+          05 FILLER                   PIC X(72).
+       FD CKPFILE.
+       01 CKPREC                      PIC X(80).
+       FD AUDFILE.
+       01 AUDREC.
+          05 AUD-RECN                 PIC 9(07).
+          05 FILLER                   PIC X.
+          05 AUD-STID                 PIC 9(05).
+          05 FILLER                   PIC X.
+          05 AUD-ORIG-FNAME           PIC X(10).
+          05 FILLER                   PIC X.
+          05 AUD-ORIG-LNAME           PIC X(10).
+          05 FILLER                   PIC X.
+          05 AUD-NEWNAME              PIC X(15).
        WORKING-STORAGE SECTION.
        01 WS-FS1                      PIC 99.
           88 FS1-OK                             VALUE 00.
@@ -46,10 +96,46 @@
           88 FS2-OK                             VALUE 00.
           88 FS2-EOF                            VALUE 10.
           88 FS2-NOTFOUND                       VALUE 35.
+       01 WS-FS3                      PIC 99.
+          88 FS3-OK                             VALUE 00.
+       01 WS-FS4                      PIC 99.
+          88 FS4-OK                             VALUE 00.
+       01 WS-FS5                      PIC 99.
+          88 FS5-OK                             VALUE 00.
+       01 WS-FS6                      PIC 99.
+          88 FS6-OK                             VALUE 00.
+       01 WS-NAME-SUBCNT              PIC 9(02) VALUE ZERO.
+       01 WS-MAXMARKS                 PIC 9(03) VALUE 050.
+       01 WS-CUTOFF                   PIC 9(03) VALUE 070.
+       01 WS-RUNMODE                  PIC X(01) VALUE "N".
+          88 WS-RUNMODE-NORMAL                  VALUE "N".
+          88 WS-RUNMODE-CORRECTION              VALUE "C".
        01 WS-NAME                     PIC X(10).
-       01 WS-RECN                     PIC 999.
-       01 WS-MARKS                    PIC 99.99.
-       01 WS-PERC                     PIC 9(2).
+       01 WS-RECN                     PIC 9(7).
+       01 WS-REJN                     PIC 9(7).
+       01 WS-WRTN                     PIC 9(7).
+       01 WS-PASSN                    PIC 9(7).
+       01 WS-FAILN                    PIC 9(7).
+       01 WS-PERC-TOT                 PIC 9(7).
+       01 WS-PERC-AVG                 PIC 999V99.
+       01 WS-MARKS-TBL                PIC 99.99 OCCURS 5 TIMES.
+       01 WS-SUBJ-CNT                 PIC 9(01).
+       01 WS-TOT-OBT                  PIC 9(4)V99.
+       01 WS-PERC                     PIC 9(3).
+       01 WS-MARKS-OK-SW              PIC X(01).
+          88 WS-MARKS-OK                        VALUE "Y".
+          88 WS-MARKS-BAD                       VALUE "N".
+       01 WS-SUBJ-IDX                 PIC 9(01).
+       01 WS-SEEN-IDX                 PIC 9(06).
+       01 WS-SEEN-TBL.
+          05 WS-SEEN-FLAG             PIC X(01) OCCURS 100000 TIMES.
+       01 WS-DUP-SW                   PIC X(01).
+          88 WS-DUP-FOUND                       VALUE "Y".
+          88 WS-DUP-NONE                        VALUE "N".
+       01 WS-SAVE-NEWNAME              PIC X(15).
+       01 WS-SAVE-MARKS-TOT            PIC 9(4).99.
+       01 WS-SAVE-PERC                 PIC 9(3).
+       01 WS-SAVE-RESULT               PIC X(30).
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
             PERFORM 1000-INIT-PARA
@@ -61,9 +147,27 @@
        0000-MAIN-EXIT.
             EXIT.
        1000-INIT-PARA.
-            INITIALIZE WS-FS1 WS-FS2 WS-NAME.
+            INITIALIZE WS-FS1 WS-FS2 WS-NAME WS-SEEN-TBL.
+            PERFORM 1100-PARM-PARA
+               THRU 1100-PARM-EXIT.
        1000-INIT-EXIT.
             EXIT.
+       1100-PARM-PARA.
+            OPEN INPUT PARMFILE.
+            EVALUATE TRUE
+                WHEN FS4-OK
+                     READ PARMFILE
+                     IF FS4-OK
+                        MOVE PARM-MAXMARKS TO WS-MAXMARKS
+                        MOVE PARM-CUTOFF   TO WS-CUTOFF
+                        MOVE PARM-RUNMODE  TO WS-RUNMODE
+                     END-IF
+                     CLOSE PARMFILE
+                WHEN OTHER
+                     DISPLAY "PARM OPEN ERROR - USING DEFAULTS " WS-FS4
+            END-EVALUATE.
+       1100-PARM-EXIT.
+            EXIT.
        2000-PROCESS-PARA.
             PERFORM 2100-OPEN-PARA
                THRU 2100-OPEN-EXIT.
@@ -74,7 +178,26 @@
        2000-PROCESS-EXIT.
             EXIT.
        9000-TERM-PARA.
-            EXIT.
+            IF WS-WRTN > ZERO
+               COMPUTE WS-PERC-AVG ROUNDED = WS-PERC-TOT / WS-WRTN
+            ELSE
+               MOVE ZERO TO WS-PERC-AVG
+            END-IF.
+            DISPLAY "=========================================".
+            DISPLAY "CA11G086  -  CONTROL TOTAL REPORT".
+            DISPLAY "=========================================".
+            DISPLAY "RECORDS READ      : " WS-RECN.
+            DISPLAY "RECORDS WRITTEN   : " WS-WRTN.
+            DISPLAY "RECORDS REJECTED  : " WS-REJN.
+            DISPLAY "RESULT PASS COUNT : " WS-PASSN.
+            DISPLAY "RESULT FAIL COUNT : " WS-FAILN.
+            DISPLAY "AVERAGE PERCENTAGE: " WS-PERC-AVG.
+            DISPLAY "=========================================".
+            IF WS-REJN > ZERO
+               MOVE 4 TO RETURN-CODE
+            ELSE
+               MOVE 0 TO RETURN-CODE
+            END-IF.
        9000-TERM-EXIT.
             STOP RUN.
        2100-OPEN-PARA.
@@ -85,14 +208,34 @@
                 WHEN OTHER
                      DISPLAY "OPEN ERROR" WS-FS1
             END-EVALUATE.
-            OPEN OUTPUT OUTFILE.
+            IF WS-RUNMODE-CORRECTION
+               OPEN I-O OUTFILE
+            ELSE
+               OPEN OUTPUT OUTFILE
+            END-IF.
             MOVE SPACES TO OUTREC.
             EVALUATE TRUE
                 WHEN FS2-OK
-                     DISPLAY "OPEN FS2 SUCCES"
+                     DISPLAY "OPEN FS2 SUCCES - MODE " WS-RUNMODE
                 WHEN OTHER
                      DISPLAY "OPEN ERROR" WS-FS2
             END-EVALUATE.
+            OPEN OUTPUT REJFILE.
+            MOVE SPACES TO REJREC.
+            EVALUATE TRUE
+                WHEN FS3-OK
+                     DISPLAY "OPEN FS3 SUCCES"
+                WHEN OTHER
+                     DISPLAY "OPEN ERROR" WS-FS3
+            END-EVALUATE.
+            OPEN OUTPUT AUDFILE.
+            MOVE SPACES TO AUDREC.
+            EVALUATE TRUE
+                WHEN FS6-OK
+                     DISPLAY "OPEN FS6 SUCCES"
+                WHEN OTHER
+                     DISPLAY "OPEN ERROR" WS-FS6
+            END-EVALUATE.
        2100-OPEN-EXIT.
             EXIT.
        2200-READ-PARA.
@@ -125,25 +268,124 @@
                 WHEN OTHER
                      DISPLAY "CLOSE ERROR" WS-FS2
             END-EVALUATE.
+            CLOSE REJFILE.
+            EVALUATE TRUE
+                WHEN FS3-OK
+                     DISPLAY "CLOSE FS3 SUCCES"
+                WHEN OTHER
+                     DISPLAY "CLOSE ERROR" WS-FS3
+            END-EVALUATE.
+            CLOSE AUDFILE.
+            EVALUATE TRUE
+                WHEN FS6-OK
+                     DISPLAY "CLOSE FS6 SUCCES"
+                WHEN OTHER
+                     DISPLAY "CLOSE ERROR" WS-FS6
+            END-EVALUATE.
        2300-CLOSE-EXIT.
             EXIT.
        2210-VALIDATE-PARA.
+            MOVE "Y" TO WS-MARKS-OK-SW.
+            IF I-SUBJ-CNT > 5
+               MOVE "N" TO WS-MARKS-OK-SW
+            ELSE
+               PERFORM 2205-CHKMARKS-PARA
+                  THRU 2205-CHKMARKS-EXIT
+                  VARYING WS-SUBJ-IDX FROM 1 BY 1
+                  UNTIL WS-SUBJ-IDX > I-SUBJ-CNT
+            END-IF.
+            MOVE "N" TO WS-DUP-SW.
+            IF I-STID IS NUMERIC
+               COMPUTE WS-SEEN-IDX = I-STID + 1
+               IF NOT WS-RUNMODE-CORRECTION
+                  AND WS-SEEN-FLAG(WS-SEEN-IDX) = "Y"
+                  MOVE "Y" TO WS-DUP-SW
+               END-IF
+            END-IF.
               EVALUATE TRUE
-               WHEN (I-MARKS(1:2) IS NUMERIC
-                AND I-MARKS(4:2) IS NUMERIC )
+               WHEN ( WS-MARKS-OK )
+                  AND ( I-SUBJ-CNT > ZERO )
+                  AND ( I-SUBJ-CNT NOT > 5 )
                   AND ( I-STID IS NUMERIC )
                     AND ( I-LNAME IS ALPHABETIC )
                     AND ( I-FNAME NOT = SPACE )
+                    AND ( WS-DUP-NONE )
                            PERFORM 2211-STR-PARA
                               THRU 2211-STR-EXIT
                            PERFORM 2212-MOVE-PARA
                               THRU 2212-MOVE-EXIT
                    WHEN OTHER
                         DISPLAY "ERROR RECORD  "
-                        CONTINUE
+                        PERFORM 2215-REJECT-PARA
+                           THRU 2215-REJECT-EXIT
                END-EVALUATE.
        2210-VALIDATE-EXIT.
             EXIT.
+       2205-CHKMARKS-PARA.
+            IF NOT ( I-MARKS-TBL(WS-SUBJ-IDX)(1:2) IS NUMERIC
+                AND I-MARKS-TBL(WS-SUBJ-IDX)(4:2) IS NUMERIC )
+               MOVE "N" TO WS-MARKS-OK-SW
+            END-IF.
+       2205-CHKMARKS-EXIT.
+            EXIT.
+       2215-REJECT-PARA.
+            EVALUATE TRUE
+                WHEN WS-DUP-FOUND
+                     MOVE "6" TO REJ-REASON-CD
+                     MOVE "DUPLICATE STUDENT ID"
+                       TO REJ-REASON-TXT
+                WHEN I-SUBJ-CNT > 5
+                     MOVE "7" TO REJ-REASON-CD
+                     MOVE "SUBJECT COUNT EXCEEDS TABLE LIMIT"
+                       TO REJ-REASON-TXT
+                WHEN WS-MARKS-BAD
+                     MOVE "1" TO REJ-REASON-CD
+                     MOVE "INVALID MARKS - NOT NUMERIC"
+                       TO REJ-REASON-TXT
+                WHEN I-SUBJ-CNT = ZERO
+                     MOVE "5" TO REJ-REASON-CD
+                     MOVE "NO SUBJECT MARKS PROVIDED"
+                       TO REJ-REASON-TXT
+                WHEN I-STID IS NOT NUMERIC
+                     MOVE "2" TO REJ-REASON-CD
+                     MOVE "INVALID STUDENT ID - NOT NUMERIC"
+                       TO REJ-REASON-TXT
+                WHEN I-LNAME IS NOT ALPHABETIC
+                     MOVE "3" TO REJ-REASON-CD
+                     MOVE "INVALID LAST NAME - NOT ALPHABETIC"
+                       TO REJ-REASON-TXT
+                WHEN I-FNAME = SPACE
+                     MOVE "4" TO REJ-REASON-CD
+                     MOVE "FIRST NAME IS BLANK"
+                       TO REJ-REASON-TXT
+            END-EVALUATE.
+            ADD 1 TO WS-REJN.
+            MOVE WS-RECN TO REJ-RECN.
+            MOVE INREC TO REJ-INREC.
+            WRITE REJREC.
+            EVALUATE TRUE
+                WHEN FS3-OK
+                     DISPLAY "REJECT REC:" WS-RECN " WRITTEN "
+                WHEN OTHER
+                     DISPLAY "WRITE ERROR" WS-FS3
+            END-EVALUATE.
+       2215-REJECT-EXIT.
+            EXIT.
+       2216-AUDIT-PARA.
+            MOVE WS-RECN  TO AUD-RECN.
+            MOVE I-STID   TO AUD-STID.
+            MOVE I-FNAME  TO AUD-ORIG-FNAME.
+            MOVE I-LNAME  TO AUD-ORIG-LNAME.
+            MOVE O-NEWNAME TO AUD-NEWNAME.
+            WRITE AUDREC.
+            EVALUATE TRUE
+                WHEN FS6-OK
+                     DISPLAY "AUDIT REC :" WS-RECN " WRITTEN "
+                WHEN OTHER
+                     DISPLAY "WRITE ERROR" WS-FS6
+            END-EVALUATE.
+       2216-AUDIT-EXIT.
+            EXIT.
        2211-STR-PARA.
             STRING "S"    DELIMITED BY SIZE
                    I-STID DELIMITED BY SIZE
@@ -153,7 +395,10 @@
             EXIT.
        2212-MOVE-PARA.
             MOVE I-FNAME TO WS-NAME.
+            MOVE ZERO TO WS-NAME-SUBCNT.
             INSPECT WS-NAME
+                TALLYING WS-NAME-SUBCNT FOR ALL "@" ALL "$"
+                                            ALL "%" ALL "&"
                 REPLACING ALL "@" BY SPACE
                           ALL "$" BY SPACE
                           ALL "%" BY SPACE
@@ -163,22 +408,80 @@
                    "."            DELIMITED BY SIZE
                    WS-NAME        DELIMITED BY SIZE
               INTO O-NEWNAME.
-            MOVE I-MARKS TO O-MARKS.
-            MOVE I-MARKS TO WS-MARKS.
-            CALL "CA21G086" USING WS-MARKS WS-PERC.
+            IF WS-NAME-SUBCNT > ZERO
+               PERFORM 2216-AUDIT-PARA
+                  THRU 2216-AUDIT-EXIT
+            END-IF.
+            MOVE I-SUBJ-CNT TO WS-SUBJ-CNT.
+            MOVE I-MARKS-TBL TO WS-MARKS-TBL.
+            CALL "CA21G086" USING WS-MARKS-TBL WS-SUBJ-CNT
+                                   WS-PERC WS-MAXMARKS WS-TOT-OBT.
             MOVE WS-PERC TO O-PERC.
+            MOVE WS-TOT-OBT TO O-MARKS-TOT.
             EVALUATE TRUE
-                WHEN ( WS-PERC > 70 ) OR ( WS-PERC = 70 )
-                     MOVE "CONGRATULATIONS!!!" TO O-RESULT
-                WHEN WS-PERC < 70
-                     MOVE "BETTER LUCK NEXT TIME!!!" TO O-RESULT
+                WHEN WS-PERC >= 90
+                     MOVE "GRADE A - EXCELLENT" TO O-RESULT
+                WHEN WS-PERC >= 80
+                     MOVE "GRADE B - VERY GOOD" TO O-RESULT
+                WHEN WS-PERC >= 70
+                     MOVE "GRADE C - GOOD" TO O-RESULT
+                WHEN WS-PERC >= 60
+                     MOVE "GRADE D - AVERAGE" TO O-RESULT
+                WHEN OTHER
+                     MOVE "GRADE F - FAIL" TO O-RESULT
             END-EVALUATE.
+            IF ( WS-PERC > WS-CUTOFF ) OR ( WS-PERC = WS-CUTOFF )
+               ADD 1 TO WS-PASSN
+            ELSE
+               ADD 1 TO WS-FAILN
+            END-IF.
+            ADD WS-PERC TO WS-PERC-TOT.
+            IF WS-RUNMODE-CORRECTION
+               PERFORM 2213-REWRITE-PARA
+                  THRU 2213-REWRITE-EXIT
+            ELSE
+               PERFORM 2214-WRITE-PARA
+                  THRU 2214-WRITE-EXIT
+            END-IF.
+       2212-MOVE-EXIT.
+            EXIT.
+       2213-REWRITE-PARA.
+            MOVE O-NEWNAME   TO WS-SAVE-NEWNAME.
+            MOVE O-MARKS-TOT TO WS-SAVE-MARKS-TOT.
+            MOVE O-PERC      TO WS-SAVE-PERC.
+            MOVE O-RESULT    TO WS-SAVE-RESULT.
+            READ OUTFILE
+                KEY IS O-STID
+                INVALID KEY
+                     PERFORM 2214-WRITE-PARA
+                        THRU 2214-WRITE-EXIT
+                NOT INVALID KEY
+                     MOVE WS-SAVE-NEWNAME   TO O-NEWNAME
+                     MOVE WS-SAVE-MARKS-TOT TO O-MARKS-TOT
+                     MOVE WS-SAVE-PERC      TO O-PERC
+                     MOVE WS-SAVE-RESULT    TO O-RESULT
+                     REWRITE OUTREC
+                     EVALUATE TRUE
+                         WHEN FS2-OK
+                              DISPLAY "REWRITE REC :" WS-RECN " SUCCES "
+                              ADD 1 TO WS-WRTN
+                         WHEN OTHER
+                              DISPLAY "REWRITE ERROR" WS-FS2
+                     END-EVALUATE
+            END-READ.
+       2213-REWRITE-EXIT.
+            EXIT.
+       2214-WRITE-PARA.
             WRITE OUTREC.
             EVALUATE TRUE
                 WHEN FS2-OK
                      DISPLAY "WRITE REC :" WS-RECN " SUCCES "
+                     ADD 1 TO WS-WRTN
+                     IF NOT WS-RUNMODE-CORRECTION AND I-STID IS NUMERIC
+                        MOVE "Y" TO WS-SEEN-FLAG(WS-SEEN-IDX)
+                     END-IF
                 WHEN OTHER
                      DISPLAY "WRITE ERROR" WS-FS2
             END-EVALUATE.
-       2212-MOVE-EXIT.
+       2214-WRITE-EXIT.
             EXIT.
